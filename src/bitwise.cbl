@@ -48,7 +48,8 @@
        *>*
        *> Convert hexadecimal to binary.
        *> @param l-hex 2 hexadecimal chars
-       *> @return Byte
+       *> @return l-byte Byte
+       *> @return l-return-code 0 = converted, 4 = l-hex is not valid hex
        *>*
        identification division.
        program-id. hex-to-byte.
@@ -57,26 +58,41 @@
        01 ws-remainder pic 9(3).
        01 ws-quotient pic 9(3).
        01 ws-byte pic 9(3) binary.
+       01 ws-digit-1 pic x.
+       01 ws-digit-2 pic x.
        linkage section.
        01 l-hex pic x(2).
        01 l-byte pic x.
-       procedure division using l-hex, l-byte.
-           compute ws-quotient = function ord(function upper-case(l-hex(1:1))) - 49.
-           if ws-quotient > 16
-               subtract 7 from ws-quotient
+       01 l-return-code pic 9(2).
+       procedure division using l-hex, l-byte, l-return-code.
+           move function upper-case(l-hex(1:1)) to ws-digit-1.
+           move function upper-case(l-hex(2:1)) to ws-digit-2.
+           if (ws-digit-1 < "0" or ws-digit-1 > "F" or
+                   (ws-digit-1 > "9" and ws-digit-1 < "A")) or
+               (ws-digit-2 < "0" or ws-digit-2 > "F" or
+                   (ws-digit-2 > "9" and ws-digit-2 < "A"))
+               move 4 to l-return-code
+               move x"00" to l-byte
+           else
+               compute ws-quotient = function ord(ws-digit-1) - 49
+               if ws-quotient > 16
+                   subtract 7 from ws-quotient
+               end-if
+               compute ws-remainder = function ord(ws-digit-2) - 49
+               if ws-remainder > 16
+                   subtract 7 from ws-remainder
+               end-if
+               compute ws-byte = ws-quotient * 16 + ws-remainder
+               move function char(ws-byte + 1) to l-byte
+               move 0 to l-return-code
            end-if.
-           compute ws-remainder = function ord(function upper-case(l-hex(2:1))) - 49.
-           if ws-remainder > 16
-               subtract 7 from ws-remainder
-           end-if.
-           compute ws-byte = ws-quotient * 16 + ws-remainder.
-           move function char(ws-byte + 1) to l-byte.
        end program hex-to-byte.
 
        *>*
        *> Convert one byte into binary representation.
        *> @param l-byte Byte
-       *> @return 8 binary chars
+       *> @return l-bits 8 binary chars
+       *> @return l-return-code 0 = converted (a byte is always valid)
        *>*
        identification division.
        program-id. byte-to-bin.
@@ -88,12 +104,14 @@
        linkage section.
        01 l-byte pic x.
        01 l-bits pic x(8).
-       procedure division using l-byte, l-bits.
+       01 l-return-code pic 9(2).
+       procedure division using l-byte, l-bits, l-return-code.
            compute ws-byte = function ord(l-byte) - 1.
            perform varying ws-idx from 1 by 1 until ws-idx > 8
              divide ws-byte by 2 giving ws-byte remainder ws-remainder
              move ws-remainder to l-bits(9 - ws-idx:1)
            end-perform.
+           move 0 to l-return-code.
        end program byte-to-bin.
 
        *>*
@@ -246,3 +264,495 @@
            end-perform.
            move function char(ws-result-num + 1) to l-result.
        end program bin-not.
+
+       *>*
+       *> Bitwise OR over a whole field, byte by byte.
+       *>
+       *> @param l-length Number of bytes to process
+       *> @param l-arg-a Buffer of l-length bytes
+       *> @param l-arg-b Buffer of l-length bytes
+       *> @return Buffer of l-length bytes
+       *>*
+       identification division.
+       program-id. bin-or-wide.
+       data division.
+       working-storage section.
+       01 ws-idx pic 9(8) binary.
+       linkage section.
+       01 l-length pic 9(8) binary.
+       01 l-arg-a pic x any length.
+       01 l-arg-b pic x any length.
+       01 l-result pic x any length.
+       procedure division using l-length, l-arg-a, l-arg-b, l-result.
+           perform varying ws-idx from 1 by 1 until ws-idx > l-length
+             call "bin-or" using l-arg-a(ws-idx:1), l-arg-b(ws-idx:1),
+                 l-result(ws-idx:1)
+           end-perform.
+       end program bin-or-wide.
+
+       *>*
+       *> Bitwise AND over a whole field, byte by byte.
+       *>
+       *> @param l-length Number of bytes to process
+       *> @param l-arg-a Buffer of l-length bytes
+       *> @param l-arg-b Buffer of l-length bytes
+       *> @return Buffer of l-length bytes
+       *>*
+       identification division.
+       program-id. bin-and-wide.
+       data division.
+       working-storage section.
+       01 ws-idx pic 9(8) binary.
+       linkage section.
+       01 l-length pic 9(8) binary.
+       01 l-arg-a pic x any length.
+       01 l-arg-b pic x any length.
+       01 l-result pic x any length.
+       procedure division using l-length, l-arg-a, l-arg-b, l-result.
+           perform varying ws-idx from 1 by 1 until ws-idx > l-length
+             call "bin-and" using l-arg-a(ws-idx:1), l-arg-b(ws-idx:1),
+                 l-result(ws-idx:1)
+           end-perform.
+       end program bin-and-wide.
+
+       *>*
+       *> Bitwise XOR over a whole field, byte by byte.
+       *>
+       *> @param l-length Number of bytes to process
+       *> @param l-arg-a Buffer of l-length bytes
+       *> @param l-arg-b Buffer of l-length bytes
+       *> @return Buffer of l-length bytes
+       *>*
+       identification division.
+       program-id. bin-xor-wide.
+       data division.
+       working-storage section.
+       01 ws-idx pic 9(8) binary.
+       linkage section.
+       01 l-length pic 9(8) binary.
+       01 l-arg-a pic x any length.
+       01 l-arg-b pic x any length.
+       01 l-result pic x any length.
+       procedure division using l-length, l-arg-a, l-arg-b, l-result.
+           perform varying ws-idx from 1 by 1 until ws-idx > l-length
+             call "bin-xor" using l-arg-a(ws-idx:1), l-arg-b(ws-idx:1),
+                 l-result(ws-idx:1)
+           end-perform.
+       end program bin-xor-wide.
+
+       *>*
+       *> Bitwise NOT over a whole field, byte by byte.
+       *>
+       *> @param l-length Number of bytes to process
+       *> @param l-arg Buffer of l-length bytes
+       *> @return Buffer of l-length bytes
+       *>*
+       identification division.
+       program-id. bin-not-wide.
+       data division.
+       working-storage section.
+       01 ws-idx pic 9(8) binary.
+       linkage section.
+       01 l-length pic 9(8) binary.
+       01 l-arg pic x any length.
+       01 l-result pic x any length.
+       procedure division using l-length, l-arg, l-result.
+           perform varying ws-idx from 1 by 1 until ws-idx > l-length
+             call "bin-not" using l-arg(ws-idx:1), l-result(ws-idx:1)
+           end-perform.
+       end program bin-not-wide.
+
+       *>*
+       *> Logical shift left, filling with zero bits.
+       *>
+       *> @param l-arg One byte
+       *> @param l-count Number of bit positions to shift, 0-7
+       *> @return One byte
+       *>*
+       identification division.
+       program-id. bin-shift-left.
+       data division.
+       working-storage section.
+       01 ws-byte pic 9(3).
+       01 ws-idx pic 9.
+       linkage section.
+       01 l-arg pic x.
+       01 l-count pic 9.
+       01 l-result pic x.
+       procedure division using l-arg, l-count, l-result.
+           compute ws-byte = function ord(l-arg) - 1.
+           perform varying ws-idx from 1 by 1 until ws-idx > l-count
+             compute ws-byte = function mod(ws-byte * 2, 256)
+           end-perform.
+           move function char(ws-byte + 1) to l-result.
+       end program bin-shift-left.
+
+       *>*
+       *> Logical shift right, filling with zero bits.
+       *>
+       *> @param l-arg One byte
+       *> @param l-count Number of bit positions to shift, 0-7
+       *> @return One byte
+       *>*
+       identification division.
+       program-id. bin-shift-right.
+       data division.
+       working-storage section.
+       01 ws-byte pic 9(3).
+       01 ws-idx pic 9.
+       linkage section.
+       01 l-arg pic x.
+       01 l-count pic 9.
+       01 l-result pic x.
+       procedure division using l-arg, l-count, l-result.
+           compute ws-byte = function ord(l-arg) - 1.
+           perform varying ws-idx from 1 by 1 until ws-idx > l-count
+             divide ws-byte by 2 giving ws-byte
+           end-perform.
+           move function char(ws-byte + 1) to l-result.
+       end program bin-shift-right.
+
+       *>*
+       *> Rotate a byte's bits with wraparound.
+       *>
+       *> @param l-arg One byte
+       *> @param l-count Number of bit positions to rotate, 0-7
+       *> @param l-direction "L" to rotate left, "R" to rotate right
+       *> @return One byte
+       *>*
+       identification division.
+       program-id. bin-rotate.
+       data division.
+       working-storage section.
+       01 ws-byte pic 9(3).
+       01 ws-carry pic 9.
+       01 ws-idx pic 9.
+       linkage section.
+       01 l-arg pic x.
+       01 l-count pic 9.
+       01 l-direction pic x.
+       01 l-result pic x.
+       procedure division using l-arg, l-count, l-direction, l-result.
+           compute ws-byte = function ord(l-arg) - 1.
+           if l-direction = "L"
+               perform varying ws-idx from 1 by 1 until ws-idx > l-count
+                 if ws-byte >= 128
+                     move 1 to ws-carry
+                 else
+                     move 0 to ws-carry
+                 end-if
+                 compute ws-byte = function mod(ws-byte * 2, 256) + ws-carry
+               end-perform
+           else
+               perform varying ws-idx from 1 by 1 until ws-idx > l-count
+                 compute ws-carry = function mod(ws-byte, 2)
+                 divide ws-byte by 2 giving ws-byte
+                 compute ws-byte = ws-byte + ws-carry * 128
+               end-perform
+           end-if.
+           move function char(ws-byte + 1) to l-result.
+       end program bin-rotate.
+
+       *>*
+       *> Convert a whole field into hexadecimal representation,
+       *> built on byte-to-hex.
+       *>
+       *> @param l-length Number of bytes in l-word
+       *> @param l-word Buffer of l-length bytes
+       *> @return l-hex 2 * l-length hexadecimal chars
+       *>*
+       identification division.
+       program-id. word-to-hex.
+       data division.
+       working-storage section.
+       01 ws-idx pic 9(8) binary.
+       01 ws-hex-pos pic 9(8) binary.
+       linkage section.
+       01 l-length pic 9(8) binary.
+       01 l-word pic x any length.
+       01 l-hex pic x any length.
+       procedure division using l-length, l-word, l-hex.
+           perform varying ws-idx from 1 by 1 until ws-idx > l-length
+             compute ws-hex-pos = ws-idx * 2 - 1
+             call "byte-to-hex" using l-word(ws-idx:1),
+                 l-hex(ws-hex-pos:2)
+           end-perform.
+       end program word-to-hex.
+
+       *>*
+       *> Convert a hexadecimal string into a whole field, built on
+       *> hex-to-byte.
+       *>
+       *> @param l-length Number of bytes to produce in l-word
+       *> @param l-hex 2 * l-length hexadecimal chars
+       *> @return l-word Buffer of l-length bytes
+       *> @return l-return-code 0 = converted, 4 = l-hex contains a
+       *>         byte pair that is not valid hex
+       *>*
+       identification division.
+       program-id. hex-to-word.
+       data division.
+       working-storage section.
+       01 ws-idx pic 9(8) binary.
+       01 ws-hex-pos pic 9(8) binary.
+       01 ws-byte-return-code pic 9(2).
+       linkage section.
+       01 l-length pic 9(8) binary.
+       01 l-hex pic x any length.
+       01 l-word pic x any length.
+       01 l-return-code pic 9(2).
+       procedure division using l-length, l-hex, l-word, l-return-code.
+           move 0 to l-return-code.
+           perform varying ws-idx from 1 by 1 until ws-idx > l-length
+             compute ws-hex-pos = ws-idx * 2 - 1
+             call "hex-to-byte" using l-hex(ws-hex-pos:2),
+                 l-word(ws-idx:1), ws-byte-return-code
+             if ws-byte-return-code not = 0
+                 move ws-byte-return-code to l-return-code
+             end-if
+           end-perform.
+       end program hex-to-word.
+
+       *>*
+       *> CRC-32 (IEEE 802.3, polynomial EDB88320) over a record or
+       *> file, built on bin-xor, bin-xor-wide, bin-shift-right and
+       *> bin-or so outbound extracts can carry a trailer checksum
+       *> and inbound feeds can be verified before they are loaded.
+       *>
+       *> @param l-length Number of bytes in l-data
+       *> @param l-data Buffer of l-length bytes
+       *> @return l-crc 4-byte CRC-32, most significant byte first
+       *>*
+       identification division.
+       program-id. bin-crc32.
+       data division.
+       working-storage section.
+       01 ws-crc pic x(4).
+       01 ws-poly pic x(4) value x"EDB88320".
+       01 ws-ones pic x(4) value x"FFFFFFFF".
+       01 ws-one pic 9 value 1.
+       01 ws-four pic 9(8) binary value 4.
+       01 ws-byte-idx pic 9(8) binary.
+       01 ws-bit-idx pic 9.
+       01 ws-reg-idx pic 9.
+       01 ws-cur-lsb pic 9.
+       01 ws-prev-bit pic 9.
+       01 ws-hi-bit-mask pic x value x"80".
+       01 ws-temp-byte pic x.
+       01 ws-temp-crc pic x(4).
+       linkage section.
+       01 l-length pic 9(8) binary.
+       01 l-data pic x any length.
+       01 l-crc pic x(4).
+       procedure division using l-length, l-data, l-crc.
+           move ws-ones to ws-crc.
+           perform varying ws-byte-idx from 1 by 1 until ws-byte-idx > l-length
+             move ws-crc(4:1) to ws-temp-byte
+             call "bin-xor" using l-data(ws-byte-idx:1), ws-temp-byte,
+                 ws-crc(4:1)
+             perform varying ws-bit-idx from 1 by 1 until ws-bit-idx > 8
+               move 0 to ws-prev-bit
+               perform varying ws-reg-idx from 1 by 1 until ws-reg-idx > 4
+                 compute ws-cur-lsb = function mod(
+                     function ord(ws-crc(ws-reg-idx:1)) - 1, 2)
+                 move ws-crc(ws-reg-idx:1) to ws-temp-byte
+                 call "bin-shift-right" using ws-temp-byte,
+                     ws-one, ws-crc(ws-reg-idx:1)
+                 if ws-prev-bit = 1
+                     move ws-crc(ws-reg-idx:1) to ws-temp-byte
+                     call "bin-or" using ws-temp-byte,
+                         ws-hi-bit-mask, ws-crc(ws-reg-idx:1)
+                 end-if
+                 move ws-cur-lsb to ws-prev-bit
+               end-perform
+               if ws-prev-bit = 1
+                   move ws-crc to ws-temp-crc
+                   call "bin-xor-wide" using ws-four, ws-temp-crc, ws-poly,
+                       ws-crc
+               end-if
+             end-perform
+           end-perform.
+           call "bin-xor-wide" using ws-four, ws-crc, ws-ones, l-crc.
+       end program bin-crc32.
+
+       *>*
+       *> Count how many of the 8 bits in a byte are on, using the
+       *> same bit-decomposition approach as byte-to-bin.
+       *>
+       *> @param l-byte Byte
+       *> @return l-count Number of bits set, 0-8
+       *>*
+       identification division.
+       program-id. bin-popcount.
+       data division.
+       working-storage section.
+       01 ws-remainder pic 9.
+       01 ws-idx pic 9.
+       01 ws-byte pic 9(3).
+       linkage section.
+       01 l-byte pic x.
+       01 l-count pic 9.
+       procedure division using l-byte, l-count.
+           compute ws-byte = function ord(l-byte) - 1.
+           move 0 to l-count.
+           perform varying ws-idx from 1 by 1 until ws-idx > 8
+             divide ws-byte by 2 giving ws-byte remainder ws-remainder
+             add ws-remainder to l-count
+           end-perform.
+       end program bin-popcount.
+
+       *>*
+       *> Report even/odd parity of a byte, built on bin-popcount.
+       *>
+       *> @param l-byte Byte
+       *> @return l-parity "E" if the bit count is even, "O" if odd
+       *>*
+       identification division.
+       program-id. bin-parity.
+       data division.
+       working-storage section.
+       01 ws-count pic 9.
+       linkage section.
+       01 l-byte pic x.
+       01 l-parity pic x.
+       procedure division using l-byte, l-parity.
+           call "bin-popcount" using l-byte, ws-count.
+           if function mod(ws-count, 2) = 0
+               move "E" to l-parity
+           else
+               move "O" to l-parity
+           end-if.
+       end program bin-parity.
+
+       *>*
+       *> Convert one byte into octal representation, using the same
+       *> CHARS-table lookup style as byte-to-hex.  A byte's full
+       *> range (0-255) needs 3 octal digits (up to "377").
+       *>
+       *> @param l-byte Byte
+       *> @return l-oct 3 octal chars
+       *>*
+       identification division.
+       program-id. byte-to-oct.
+       data division.
+       working-storage section.
+       01 CHARS pic x(8) value "01234567".
+       01 ws-quotient pic 9(3) binary.
+       01 ws-digit-1 pic 9(3).
+       01 ws-digit-2 pic 9(3).
+       01 ws-digit-3 pic 9(3).
+       linkage section.
+       01 l-byte pic x.
+       01 l-oct pic x(3).
+       procedure division using l-byte, l-oct.
+           compute ws-quotient = function ord(l-byte) - 1.
+           divide ws-quotient by 8 giving ws-quotient remainder ws-digit-3.
+           divide ws-quotient by 8 giving ws-quotient remainder ws-digit-2.
+           divide ws-quotient by 8 giving ws-quotient remainder ws-digit-1.
+           move CHARS(ws-digit-1 + 1:1) to l-oct(1:1).
+           move CHARS(ws-digit-2 + 1:1) to l-oct(2:1).
+           move CHARS(ws-digit-3 + 1:1) to l-oct(3:1).
+       end program byte-to-oct.
+
+       *>*
+       *> Convert octal to binary.
+       *> @param l-oct 3 octal chars
+       *> @return l-byte Byte
+       *> @return l-return-code 0 = converted, 4 = l-oct is not valid
+       *>         octal, or its value does not fit in one byte
+       *>*
+       identification division.
+       program-id. oct-to-byte.
+       data division.
+       working-storage section.
+       01 ws-value pic 9(3) binary.
+       01 ws-digit-1 pic 9(3).
+       01 ws-digit-2 pic 9(3).
+       01 ws-digit-3 pic 9(3).
+       linkage section.
+       01 l-oct pic x(3).
+       01 l-byte pic x.
+       01 l-return-code pic 9(2).
+       procedure division using l-oct, l-byte, l-return-code.
+           if l-oct(1:1) < "0" or l-oct(1:1) > "7" or
+               l-oct(2:1) < "0" or l-oct(2:1) > "7" or
+               l-oct(3:1) < "0" or l-oct(3:1) > "7"
+               move 4 to l-return-code
+               move x"00" to l-byte
+           else
+               compute ws-digit-1 = function ord(l-oct(1:1)) - 49
+               compute ws-digit-2 = function ord(l-oct(2:1)) - 49
+               compute ws-digit-3 = function ord(l-oct(3:1)) - 49
+               compute ws-value = ws-digit-1 * 64 + ws-digit-2 * 8
+                   + ws-digit-3
+               if ws-value > 255
+                   move 4 to l-return-code
+                   move x"00" to l-byte
+               else
+                   move function char(ws-value + 1) to l-byte
+                   move 0 to l-return-code
+               end-if
+           end-if.
+       end program oct-to-byte.
+
+       *>*
+       *> Convert a whole field into octal representation, built on
+       *> byte-to-oct - mirroring how word-to-hex widens byte-to-hex,
+       *> so a 2-byte Unix-style permission value (e.g. "0640") is
+       *> simply l-length 2.
+       *>
+       *> @param l-length Number of bytes in l-word
+       *> @param l-word Buffer of l-length bytes
+       *> @return l-oct 3 * l-length octal chars
+       *>*
+       identification division.
+       program-id. word-to-oct.
+       data division.
+       working-storage section.
+       01 ws-idx pic 9(8) binary.
+       01 ws-oct-pos pic 9(8) binary.
+       linkage section.
+       01 l-length pic 9(8) binary.
+       01 l-word pic x any length.
+       01 l-oct pic x any length.
+       procedure division using l-length, l-word, l-oct.
+           perform varying ws-idx from 1 by 1 until ws-idx > l-length
+             compute ws-oct-pos = ws-idx * 3 - 2
+             call "byte-to-oct" using l-word(ws-idx:1),
+                 l-oct(ws-oct-pos:3)
+           end-perform.
+       end program word-to-oct.
+
+       *>*
+       *> Convert an octal string into a whole field, built on
+       *> oct-to-byte, mirroring hex-to-word.
+       *>
+       *> @param l-length Number of bytes to produce in l-word
+       *> @param l-oct 3 * l-length octal chars
+       *> @return l-word Buffer of l-length bytes
+       *> @return l-return-code 0 = converted, 4 = l-oct contains a
+       *>         byte group that is not valid octal
+       *>*
+       identification division.
+       program-id. oct-to-word.
+       data division.
+       working-storage section.
+       01 ws-idx pic 9(8) binary.
+       01 ws-oct-pos pic 9(8) binary.
+       01 ws-byte-return-code pic 9(2).
+       linkage section.
+       01 l-length pic 9(8) binary.
+       01 l-oct pic x any length.
+       01 l-word pic x any length.
+       01 l-return-code pic 9(2).
+       procedure division using l-length, l-oct, l-word, l-return-code.
+           move 0 to l-return-code.
+           perform varying ws-idx from 1 by 1 until ws-idx > l-length
+             compute ws-oct-pos = ws-idx * 3 - 2
+             call "oct-to-byte" using l-oct(ws-oct-pos:3),
+                 l-word(ws-idx:1), ws-byte-return-code
+             if ws-byte-return-code not = 0
+                 move ws-byte-return-code to l-return-code
+             end-if
+           end-perform.
+       end program oct-to-word.
