@@ -0,0 +1,218 @@
+       *>**
+       *>  NetCOBOL utility: bitmask-batch
+       *>
+       *>  @author Olegs Kunicins
+       *>  @license LGPL-2.1
+       *>
+       *>  This library is free software; you can redistribute it and/or
+       *>  modify it under the terms of the GNU Lesser General Public
+       *>  License as published by the Free Software Foundation; either
+       *>  version 3.0 of the License, or (at your option) any later
+       *>  version.
+       *>
+       *>  This library is distributed in the hope that it will be
+       *>  useful, but WITHOUT ANY WARRANTY; without even the implied
+       *>  warranty of MERCHANTABILITY or FITNESS FOR A PARTICULAR
+       *>  PURPOSE.  See the GNU Lesser General Public License for more
+       *>  details.
+       *>
+       *>  You should have received a copy of the GNU Lesser General
+       *>  Public License along with this library.
+       *>**
+
+       *>*
+       *> Batch masking driver.
+       *>
+       *> Reads one control card from BITCTL describing an input file,
+       *> an output file, a field offset/length within each record and
+       *> a bitwise operation (AND/OR/XOR) plus a hex mask value, then
+       *> applies that mask to every record of the input file through
+       *> bin-and/bin-or/bin-xor, writing the result to the output
+       *> file.  Lets ops kick off a masking run from a parameter card
+       *> instead of a programmer wiring CALL "bin-and" into yet
+       *> another extract program.
+       *>
+       *> Control card layout (BITCTL, 80 bytes):
+       *>   1-20  input file name
+       *>  21-40  output file name
+       *>  41-44  field offset (1-relative, within the record)
+       *>  45-48  field length
+       *>  49-51  operation, AND / OR  / XOR
+       *>  52-53  mask value, 2 hex chars
+       *>  54-80  filler
+       *>*
+       identification division.
+       program-id. bitmask-batch.
+       environment division.
+       input-output section.
+       file-control.
+           select control-file assign to "BITCTL"
+               organization is line sequential
+               file status is ws-control-status.
+           select mask-in-file assign dynamic ws-in-file-name
+               organization is line sequential
+               file status is ws-in-status.
+           select mask-out-file assign dynamic ws-out-file-name
+               organization is line sequential
+               file status is ws-out-status.
+       data division.
+       file section.
+       fd control-file.
+       01 control-record pic x(80).
+       fd mask-in-file.
+       01 mask-in-record pic x(400).
+       fd mask-out-file.
+       01 mask-out-record pic x(400).
+       working-storage section.
+       01 ws-control-status pic x(2).
+       01 ws-in-status pic x(2).
+       01 ws-out-status pic x(2).
+       01 ws-eof-control pic x value "N".
+         88 control-eof value "Y".
+       01 ws-eof-data pic x value "N".
+         88 data-eof value "Y".
+       01 ws-abort-run pic x value "N".
+         88 abort-run value "Y".
+       01 ws-in-file-name pic x(40).
+       01 ws-out-file-name pic x(40).
+       01 ws-offset pic 9(4).
+       01 ws-length pic 9(4).
+       01 ws-last-byte pic 9(5).
+       01 ws-operation pic x(3).
+       01 ws-mask-hex pic x(2).
+       01 ws-mask-byte pic x.
+       01 ws-idx pic 9(4) binary.
+       01 ws-field-byte pic x.
+       01 ws-mask-return-code pic 9(2).
+       01 ws-record-count pic 9(9) value 0.
+       procedure division.
+           open input control-file.
+           if ws-control-status not = "00"
+               display "BITMASK-BATCH: CANNOT OPEN BITCTL, STATUS "
+                   ws-control-status ", RUN ABANDONED"
+               move 16 to return-code
+               stop run
+           end-if.
+           read control-file
+               at end move "Y" to ws-eof-control
+           end-read.
+           if not control-eof
+               move control-record(1:20) to ws-in-file-name
+               move control-record(21:20) to ws-out-file-name
+               move control-record(41:4) to ws-offset
+               move control-record(45:4) to ws-length
+               move control-record(49:3) to ws-operation
+               move control-record(52:2) to ws-mask-hex
+               move function trim(ws-in-file-name) to ws-in-file-name
+               move function trim(ws-out-file-name) to ws-out-file-name
+               compute ws-last-byte = ws-offset + ws-length - 1
+               call "hex-to-byte" using ws-mask-hex, ws-mask-byte,
+                   ws-mask-return-code
+               evaluate true
+                   when ws-mask-return-code not = 0
+                       display "BITMASK-BATCH: CONTROL CARD MASK '"
+                           ws-mask-hex "' IS NOT VALID HEX, RUN ABANDONED"
+                       move "Y" to ws-abort-run
+                   when ws-operation not = "AND" and
+                           ws-operation not = "OR " and
+                           ws-operation not = "XOR"
+                       display "BITMASK-BATCH: CONTROL CARD OPERATION '"
+                           ws-operation "' IS NOT AND/OR/XOR, RUN ABANDONED"
+                       move "Y" to ws-abort-run
+                   when ws-offset < 1
+                       display "BITMASK-BATCH: CONTROL CARD OFFSET "
+                           ws-offset " IS NOT 1-RELATIVE, RUN ABANDONED"
+                       move "Y" to ws-abort-run
+                   when ws-length < 1
+                       display "BITMASK-BATCH: CONTROL CARD LENGTH "
+                           ws-length " MUST BE GREATER THAN ZERO, "
+                           "RUN ABANDONED"
+                       move "Y" to ws-abort-run
+                   when ws-offset > length of mask-in-record
+                       display "BITMASK-BATCH: CONTROL CARD OFFSET "
+                           ws-offset " EXCEEDS THE RECORD SIZE, "
+                           "RUN ABANDONED"
+                       move "Y" to ws-abort-run
+                   when ws-last-byte > length of mask-in-record
+                       display "BITMASK-BATCH: OFFSET "
+                           ws-offset " + LENGTH " ws-length
+                           " EXCEEDS THE RECORD SIZE, RUN ABANDONED"
+                       move "Y" to ws-abort-run
+               end-evaluate
+               if abort-run
+                   move 16 to return-code
+               else
+                   open input mask-in-file
+                   if ws-in-status not = "00"
+                       display "BITMASK-BATCH: CANNOT OPEN "
+                           ws-in-file-name ", STATUS " ws-in-status
+                           ", RUN ABANDONED"
+                       move "Y" to ws-abort-run
+                       move 16 to return-code
+                   else
+                       open output mask-out-file
+                       if ws-out-status not = "00"
+                           display "BITMASK-BATCH: CANNOT OPEN "
+                               ws-out-file-name ", STATUS " ws-out-status
+                               ", RUN ABANDONED"
+                           move "Y" to ws-abort-run
+                           move 16 to return-code
+                           close mask-in-file
+                       end-if
+                   end-if
+                   if not abort-run
+                       read mask-in-file
+                           at end move "Y" to ws-eof-data
+                       end-read
+                       perform until data-eof or abort-run
+                           perform varying ws-idx from ws-offset by 1
+                               until ws-idx > ws-last-byte or abort-run
+                               move mask-in-record(ws-idx:1) to ws-field-byte
+                               evaluate ws-operation
+                                   when "AND"
+                                       call "bin-and" using
+                                           ws-field-byte,
+                                           ws-mask-byte,
+                                           mask-in-record(ws-idx:1)
+                                   when "OR "
+                                       call "bin-or" using
+                                           ws-field-byte,
+                                           ws-mask-byte,
+                                           mask-in-record(ws-idx:1)
+                                   when "XOR"
+                                       call "bin-xor" using
+                                           ws-field-byte,
+                                           ws-mask-byte,
+                                           mask-in-record(ws-idx:1)
+                                   when other
+                                       display "BITMASK-BATCH: "
+                                           "UNRECOGNIZED OPERATION '"
+                                           ws-operation
+                                           "' AT RUN TIME, RUN ABANDONED"
+                                       move "Y" to ws-abort-run
+                                       move 16 to return-code
+                               end-evaluate
+                           end-perform
+                           if not abort-run
+                               move mask-in-record to mask-out-record
+                               write mask-out-record
+                               add 1 to ws-record-count
+                               read mask-in-file
+                                   at end move "Y" to ws-eof-data
+                               end-read
+                           end-if
+                       end-perform
+                       close mask-in-file mask-out-file
+                       if abort-run
+                           display "BITMASK-BATCH: " ws-record-count
+                               " RECORD(S) MASKED BEFORE ABORT"
+                       else
+                           display "BITMASK-BATCH: " ws-record-count
+                               " RECORD(S) MASKED"
+                       end-if
+                   end-if
+               end-if
+           end-if.
+           close control-file.
+           stop run.
+       end program bitmask-batch.
