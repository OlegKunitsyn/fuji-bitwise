@@ -0,0 +1,59 @@
+       *>**
+       *>  NetCOBOL utility: bitflag-lookup
+       *>
+       *>  @author Olegs Kunicins
+       *>  @license LGPL-2.1
+       *>
+       *>  This library is free software; you can redistribute it and/or
+       *>  modify it under the terms of the GNU Lesser General Public
+       *>  License as published by the Free Software Foundation; either
+       *>  version 3.0 of the License, or (at your option) any later
+       *>  version.
+       *>
+       *>  This library is distributed in the hope that it will be
+       *>  useful, but WITHOUT ANY WARRANTY; without even the implied
+       *>  warranty of MERCHANTABILITY or FITNESS FOR A PARTICULAR
+       *>  PURPOSE.  See the GNU Lesser General Public License for more
+       *>  details.
+       *>
+       *>  You should have received a copy of the GNU Lesser General
+       *>  Public License along with this library.
+       *>**
+
+       *>*
+       *> Resolve a symbolic flag name, e.g. "ACCOUNT-FROZEN", to the
+       *> mask byte it occupies in BITFLAG-DEFN, for use with
+       *> bin-and/bin-or, so callers stop hardcoding mask literals.
+       *>
+       *> @param l-flag-name Flag name, 20 chars, left-justified
+       *> @return l-mask Mask byte for the flag's bit position
+       *> @return l-return-code 0 = found, 4 = flag name not registered
+       *>*
+       identification division.
+       program-id. bitflag-lookup.
+       data division.
+       working-storage section.
+       copy "bitflag-defn.cpy".
+       01 ws-mask-num pic 9(3).
+       01 ws-shift pic 9.
+       linkage section.
+       01 l-flag-name pic x(20).
+       01 l-mask pic x.
+       01 l-return-code pic 9(2).
+       procedure division using l-flag-name, l-mask, l-return-code.
+           move 4 to l-return-code.
+           move x"00" to l-mask.
+           perform varying bf-idx from 1 by 1
+               until bf-idx > bitflag-defn-count
+               if bf-name(bf-idx) = l-flag-name
+                   move 1 to ws-mask-num
+                   perform varying ws-shift from 1 by 1
+                       until ws-shift > (7 - bf-bit-pos(bf-idx))
+                       compute ws-mask-num = ws-mask-num * 2
+                   end-perform
+                   move function char(ws-mask-num + 1) to l-mask
+                   move 0 to l-return-code
+                   exit perform
+               end-if
+           end-perform.
+       end program bitflag-lookup.
