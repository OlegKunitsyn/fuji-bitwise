@@ -0,0 +1,131 @@
+       *>**
+       *>  NetCOBOL utility: hexdump-rpt
+       *>
+       *>  @author Olegs Kunicins
+       *>  @license LGPL-2.1
+       *>
+       *>  This library is free software; you can redistribute it and/or
+       *>  modify it under the terms of the GNU Lesser General Public
+       *>  License as published by the Free Software Foundation; either
+       *>  version 3.0 of the License, or (at your option) any later
+       *>  version.
+       *>
+       *>  This library is distributed in the hope that it will be
+       *>  useful, but WITHOUT ANY WARRANTY; without even the implied
+       *>  warranty of MERCHANTABILITY or FITNESS FOR A PARTICULAR
+       *>  PURPOSE.  See the GNU Lesser General Public License for more
+       *>  details.
+       *>
+       *>  You should have received a copy of the GNU Lesser General
+       *>  Public License along with this library.
+       *>**
+
+       *>*
+       *> Offset/hex/ASCII/binary diagnostic dump of a suspect record
+       *> range, built on byte-to-hex and byte-to-bin, so on-call ops
+       *> can dump a record straight from a file instead of a
+       *> throwaway program.
+       *>
+       *> Control card layout (HEXCTL, 80 bytes):
+       *>   1-20  input file name
+       *>  21-24  first record number to dump (1-relative)
+       *>  25-28  last record number to dump
+       *>  29-80  filler
+       *>*
+       identification division.
+       program-id. hexdump-rpt.
+       environment division.
+       input-output section.
+       file-control.
+           select control-file assign to "HEXCTL"
+               organization is line sequential
+               file status is ws-control-status.
+           select dump-in-file assign dynamic ws-in-file-name
+               organization is line sequential
+               file status is ws-in-status.
+       data division.
+       file section.
+       fd control-file.
+       01 control-record pic x(80).
+       fd dump-in-file.
+       01 dump-in-record pic x(200).
+       working-storage section.
+       01 ws-control-status pic x(2).
+       01 ws-in-status pic x(2).
+       01 ws-eof-control pic x value "N".
+         88 control-eof value "Y".
+       01 ws-eof-data pic x value "N".
+         88 data-eof value "Y".
+       01 ws-in-file-name pic x(40).
+       01 ws-first-record pic 9(4).
+       01 ws-last-record pic 9(4).
+       01 ws-record-num pic 9(4) value 0.
+       01 ws-col pic 9(4) binary.
+       01 ws-byte-return-code pic 9(2).
+       01 ws-hex pic x(2).
+       01 ws-bits pic x(8).
+       01 ws-ascii pic x.
+       01 ws-print-line.
+         05 pl-offset pic zzz9.
+         05 filler pic x(3) value "  :".
+         05 pl-hex pic x(2).
+         05 filler pic x(3) value "  '".
+         05 pl-ascii pic x.
+         05 filler pic x(3) value "'  ".
+         05 pl-bits pic x(8).
+       procedure division.
+           open input control-file.
+           if ws-control-status not = "00"
+               display "HEXDUMP-RPT: CANNOT OPEN HEXCTL, STATUS "
+                   ws-control-status ", RUN ABANDONED"
+               move 16 to return-code
+               stop run
+           end-if.
+           read control-file
+               at end move "Y" to ws-eof-control
+           end-read.
+           if not control-eof
+               move control-record(1:20) to ws-in-file-name
+               move control-record(21:4) to ws-first-record
+               move control-record(25:4) to ws-last-record
+               move function trim(ws-in-file-name) to ws-in-file-name
+               open input dump-in-file
+               if ws-in-status not = "00"
+                   display "HEXDUMP-RPT: CANNOT OPEN " ws-in-file-name
+                       ", STATUS " ws-in-status ", RUN ABANDONED"
+                   move 16 to return-code
+               else
+               read dump-in-file
+                   at end move "Y" to ws-eof-data
+               end-read
+               perform until data-eof
+                   add 1 to ws-record-num
+                   if ws-record-num >= ws-first-record
+                       and ws-record-num <= ws-last-record
+                       display "RECORD " ws-record-num
+                       perform varying ws-col from 1 by 1
+                           until ws-col > length of dump-in-record
+                           move dump-in-record(ws-col:1) to ws-ascii
+                           call "byte-to-hex" using ws-ascii, ws-hex
+                           call "byte-to-bin" using ws-ascii, ws-bits,
+                               ws-byte-return-code
+                           if ws-ascii < " " or ws-ascii > "~"
+                               move "." to ws-ascii
+                           end-if
+                           move ws-col to pl-offset
+                           move ws-hex to pl-hex
+                           move ws-ascii to pl-ascii
+                           move ws-bits to pl-bits
+                           display ws-print-line
+                       end-perform
+                   end-if
+                   read dump-in-file
+                       at end move "Y" to ws-eof-data
+                   end-read
+               end-perform
+               close dump-in-file
+               end-if
+           end-if.
+           close control-file.
+           stop run.
+       end program hexdump-rpt.
