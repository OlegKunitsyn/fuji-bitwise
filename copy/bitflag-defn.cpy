@@ -0,0 +1,30 @@
+      *>**
+      *>  Copybook: BITFLAG-DEFN
+      *>
+      *>  Status-byte bit-flag registry.  COPY this into the
+      *>  WORKING-STORAGE SECTION of any program that needs to
+      *>  resolve a symbolic flag name, e.g. "ACCOUNT-FROZEN", to
+      *>  the bit position it occupies within a status byte, instead
+      *>  of hardcoding the mask literal.  bitflag-lookup uses this
+      *>  table to turn a name into the mask byte handed to
+      *>  bin-and/bin-or.
+      *>
+      *>  To add a flag, append a FILLER entry (20-char name,
+      *>  left-justified, followed by a single digit bit position,
+      *>  0 = most significant bit .. 7 = least significant bit) and
+      *>  raise BITFLAG-DEFN-COUNT to match.
+      *>**
+       01 bitflag-defn-list.
+           05  filler pic x(21) value "ACCOUNT-FROZEN      0".
+           05  filler pic x(21) value "LETTER-SENT         1".
+           05  filler pic x(21) value "SECURITY-HOLD       2".
+           05  filler pic x(21) value "DO-NOT-MAIL         3".
+           05  filler pic x(21) value "REVIEW-REQUIRED     4".
+           05  filler pic x(21) value "DORMANT             5".
+           05  filler pic x(21) value "VIP-CUSTOMER        6".
+           05  filler pic x(21) value "CLOSED              7".
+       01 bitflag-defn-table redefines bitflag-defn-list.
+           05  bitflag-defn-entry occurs 8 times indexed by bf-idx.
+               10  bf-name pic x(20).
+               10  bf-bit-pos pic 9.
+       01 bitflag-defn-count pic 9 value 8.
